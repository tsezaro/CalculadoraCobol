@@ -6,53 +6,671 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NUMERO-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMERO-FILE-STATUS.
+           SELECT TABLA-SALIDA-FILE ASSIGN TO "TABLA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLA-SALIDA-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CALC.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+           SELECT OPTIONAL PARAMETRO-FILE ASSIGN TO "PARAMETROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETRO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMERO-FILE.
+       01  NUMERO-REGISTRO PIC X(80).
+
+       FD  TABLA-SALIDA-FILE.
+       01  TABLA-SALIDA-REGISTRO.
+           05 TS-NUMERO PIC 9(5).
+           05 TS-MULTIPLICADOR PIC 999.
+           05 TS-RESULTADO PIC -9(8).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REGISTRO.
+           05 CKPT-PROCESADOS PIC 9(9).
+           05 CKPT-CONTADOR PIC 9(5).
+           05 CKPT-TOTAL PIC S9(15).
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REGISTRO.
+           05 AUD-FECHA PIC X(8).
+           05 AUD-FILLER1 PIC X VALUE SPACE.
+           05 AUD-HORA PIC X(6).
+           05 AUD-FILLER2 PIC X VALUE SPACE.
+           05 AUD-OPERADOR PIC X(20).
+           05 AUD-NUMERO PIC 9(5).
+           05 AUD-FILLER3 PIC X VALUE SPACE.
+           05 AUD-LIMITE PIC 999.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-REGISTRO PIC X(40).
+
+       FD  PARAMETRO-FILE.
+       01  PARAMETRO-REGISTRO.
+           05 PARM-PALABRA-SALIDA PIC X(10).
+           05 PARM-IDIOMA PIC XX.
+           05 PARM-ANCHO-NUMERO PIC 9.
+           05 PARM-LIMITE-LOTE PIC 999.
+           05 PARM-OPERACION-LOTE PIC X.
+
        WORKING-STORAGE SECTION.
 
-       01 NUMERO PIC 99.
+       01 NUMERO PIC 9(5).
        01 MULTIPLICADOR PIC 999.
-       01 RESULTADO PIC 9999.
-       01 SALIDA PIC XXXXX.
+       01 RESULTADO PIC S9(8).
+       01 WS-RESULTADO-DISPLAY PIC -9(8).
+       01 SALIDA PIC X(10).
+
+       01 WS-NUMERO-FILE-STATUS PIC XX.
+       01 WS-TABLA-SALIDA-STATUS PIC XX.
+       01 WS-MODO-LOTE PIC X VALUE "N".
+           88 MODO-LOTE-ACTIVO VALUE "S".
+       01 WS-LIMITE-MULTIPLICADOR PIC 999 VALUE 10.
+       01 WS-LIMITE-POR-DEFECTO PIC 999 VALUE 10.
+       01 WS-LIMITE-POR-DEFECTO-DISPLAY PIC ZZ9.
+       01 WS-NUMERO-ENTRADA PIC X(5) JUSTIFIED RIGHT.
+       01 WS-CONTADOR-NUMEROS PIC 9(5) VALUE 0.
+       01 WS-TOTAL-RESULTADO PIC S9(15) VALUE 0.
+       01 WS-TOTAL-RESULTADO-DISPLAY PIC -9(15).
+
+       01 WS-CHECKPOINT-STATUS PIC XX.
+           88 CHECKPOINT-STATUS-OK VALUES "00" "05".
+       01 WS-PROCESADOS-LOTE PIC 9(9) VALUE 0.
+       01 WS-REGISTROS-A-SALTAR PIC 9(9) VALUE 0.
+       01 WS-NUMERO-LOTE-VALIDO PIC X VALUE "N".
+       01 WS-LOTE-LONGITUD PIC 9(3).
+
+       01 WS-OPERACION PIC X VALUE "1".
+           88 OP-MULTIPLICAR VALUE "1".
+           88 OP-SUMAR VALUE "2".
+           88 OP-RESTAR VALUE "3".
+           88 OP-DIVIDIR VALUE "4".
+       01 WS-OPERACION-POR-DEFECTO PIC X VALUE "1".
+
+       01 WS-AUDITORIA-STATUS PIC XX.
+       01 WS-OPERADOR-ID PIC X(20).
+       01 WS-EXPORT-STATUS PIC XX.
+       01 WS-EXPORT-RESULTADO PIC -9(8).
+
+       01 WS-PARAMETRO-STATUS PIC XX.
+       01 WS-PALABRA-SALIDA PIC X(10) VALUE "SALIR".
+       01 WS-IDIOMA PIC XX VALUE "ES".
+           88 IDIOMA-INGLES VALUE "EN".
+       01 WS-ANCHO-NUMERO PIC 9 VALUE 2.
+       01 WS-NUMERO-MAXIMO PIC 9(5).
+
+       01 WS-INTRODUCE-REINTENTOS PIC 9(3) VALUE 0.
+       01 WS-OPERACION-REINTENTOS PIC 9(3) VALUE 0.
+       01 WS-MAX-REINTENTOS PIC 9(3) VALUE 20.
+
+       01 WS-RESTO-DIVISION PIC S9(8).
+       01 WS-RESTO-DIVISION-DISPLAY PIC Z(7)9.
+
+       01 WS-TABLA-SALIDA-EXISTE PIC X VALUE "N".
+           88 TABLA-SALIDA-YA-EXISTIA VALUE "S".
+       01 WS-EXPORT-EXISTE PIC X VALUE "N".
+           88 EXPORT-YA-EXISTIA VALUE "S".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           INICIO.
-           DISPLAY "Para salir introduce 'salir' en la consola".
-           DISPLAY "Para multiplicar pulsa INTRO".
-           ACCEPT SALIDA.
+           PERFORM CARGAR-PARAMETROS.
+           PERFORM ABRIR-FICHERO-NUMEROS.
+           PERFORM ABRIR-FICHERO-TABLA.
+           PERFORM ABRIR-FICHERO-EXPORT.
+           PERFORM ABRIR-FICHERO-AUDITORIA.
+           ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "USER".
+           IF WS-OPERADOR-ID = SPACES
+               MOVE "DESCONOCIDO" TO WS-OPERADOR-ID
+           END-IF.
+           PERFORM OBTENER-LIMITE-MULTIPLICADOR.
+           PERFORM OBTENER-OPERACION.
+           PERFORM RECUPERAR-CHECKPOINT.
 
-           IF SALIDA = "salir"
-               GO TO FINALIZAR
+           INICIO.
+           IF MODO-LOTE-ACTIVO
+               PERFORM LEER-NUMERO-LOTE
+               IF WS-NUMERO-FILE-STATUS = "10"
+                   GO TO FINALIZAR
+               ELSE
+                   PERFORM REINICIA-PROGRAMA
+                   PERFORM MOSTRAR-TABLA
+                   ADD 1 TO WS-PROCESADOS-LOTE
+                   PERFORM FLUSH-FICHEROS-SALIDA
+                   PERFORM GRABAR-CHECKPOINT
+                   GO TO INICIO
+               END-IF
            ELSE
-               PERFORM REINICIA-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABLA.
+               IF IDIOMA-INGLES
+                   DISPLAY "To exit type '"
+                       FUNCTION TRIM(WS-PALABRA-SALIDA)
+                       "' at the prompt"
+                   DISPLAY "To build a table press ENTER"
+               ELSE
+                   DISPLAY "Para salir introduce '"
+                       FUNCTION TRIM(WS-PALABRA-SALIDA)
+                       "' en la consola"
+                   DISPLAY "Para multiplicar pulsa INTRO"
+               END-IF
+               ACCEPT SALIDA
+
+               IF FUNCTION UPPER-CASE(SALIDA) = WS-PALABRA-SALIDA
+                   GO TO FINALIZAR
+               ELSE
+                   PERFORM REINICIA-PROGRAMA
+                   PERFORM INTRODUCE-NUMERO
+                   PERFORM MOSTRAR-TABLA
+               END-IF
+           END-IF.
 
            FINALIZAR.
+               CLOSE TABLA-SALIDA-FILE
+               CLOSE EXPORT-FILE
+               CLOSE AUDITORIA-FILE
+               MOVE WS-TOTAL-RESULTADO TO WS-TOTAL-RESULTADO-DISPLAY
+               DISPLAY "===== RESUMEN DE CONTROL ====="
+               DISPLAY "Numeros procesados.: " WS-CONTADOR-NUMEROS
+               DISPLAY "Total de resultados: "
+                   WS-TOTAL-RESULTADO-DISPLAY
+               IF MODO-LOTE-ACTIVO
+                   CLOSE NUMERO-FILE
+                   MOVE 0 TO WS-PROCESADOS-LOTE
+                   MOVE 0 TO WS-CONTADOR-NUMEROS
+                   MOVE 0 TO WS-TOTAL-RESULTADO
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
                STOP RUN.
 
+           CARGAR-PARAMETROS.
+               OPEN INPUT PARAMETRO-FILE.
+               IF WS-PARAMETRO-STATUS = "00"
+                   READ PARAMETRO-FILE
+                       NOT AT END
+                           MOVE PARM-PALABRA-SALIDA
+                               TO WS-PALABRA-SALIDA
+                           MOVE FUNCTION UPPER-CASE(PARM-IDIOMA)
+                               TO WS-IDIOMA
+                           IF PARM-ANCHO-NUMERO > 0
+                               MOVE PARM-ANCHO-NUMERO
+                                   TO WS-ANCHO-NUMERO
+                           END-IF
+                           IF PARM-LIMITE-LOTE > 0
+                               MOVE PARM-LIMITE-LOTE
+                                   TO WS-LIMITE-MULTIPLICADOR
+                           END-IF
+                           IF PARM-OPERACION-LOTE = "1" OR "2"
+                               OR "3" OR "4"
+                               MOVE PARM-OPERACION-LOTE TO WS-OPERACION
+                           END-IF
+                   END-READ
+                   MOVE FUNCTION UPPER-CASE(WS-PALABRA-SALIDA)
+                       TO WS-PALABRA-SALIDA
+               END-IF.
+               CLOSE PARAMETRO-FILE.
+               IF WS-ANCHO-NUMERO > 5
+                   IF IDIOMA-INGLES
+                       DISPLAY "Configured digit width " WS-ANCHO-NUMERO
+                           " exceeds the maximum of 5, using 5."
+                   ELSE
+                       DISPLAY "El ancho configurado " WS-ANCHO-NUMERO
+                           " supera el maximo de 5, se usara 5."
+                   END-IF
+                   MOVE 5 TO WS-ANCHO-NUMERO
+               END-IF.
+               COMPUTE WS-NUMERO-MAXIMO = (10 ** WS-ANCHO-NUMERO) - 1.
+               MOVE WS-LIMITE-MULTIPLICADOR TO WS-LIMITE-POR-DEFECTO.
+               MOVE WS-OPERACION TO WS-OPERACION-POR-DEFECTO.
+
+           ABRIR-FICHERO-AUDITORIA.
+               OPEN EXTEND AUDITORIA-FILE.
+               IF WS-AUDITORIA-STATUS NOT = "00"
+                   OPEN OUTPUT AUDITORIA-FILE
+               END-IF.
+
+           OBTENER-LIMITE-MULTIPLICADOR.
+               IF NOT MODO-LOTE-ACTIVO
+                   MOVE WS-LIMITE-POR-DEFECTO
+                       TO WS-LIMITE-POR-DEFECTO-DISPLAY
+                   IF IDIOMA-INGLES
+                       DISPLAY "Highest multiplier in the table "
+                           "(ENTER = " WS-LIMITE-POR-DEFECTO-DISPLAY
+                           "). "
+                   ELSE
+                       DISPLAY
+                           "Multiplicador maximo de la tabla "
+                           "(INTRO = " WS-LIMITE-POR-DEFECTO-DISPLAY
+                           "). "
+                   END-IF
+                   ACCEPT WS-LIMITE-MULTIPLICADOR
+                   IF WS-LIMITE-MULTIPLICADOR = 0
+                       MOVE WS-LIMITE-POR-DEFECTO
+                           TO WS-LIMITE-MULTIPLICADOR
+                   END-IF
+               END-IF.
+
+           OBTENER-OPERACION.
+               IF NOT MODO-LOTE-ACTIVO
+                   IF IDIOMA-INGLES
+                       DISPLAY "Operation: 1=Multiply 2=Add 3=Subtract "
+                           "4=Divide (ENTER = " WS-OPERACION-POR-DEFECTO
+                           "). "
+                   ELSE
+                       DISPLAY
+                           "Operacion: 1=Multiplicar 2=Sumar 3=Restar "
+                           "4=Dividir (INTRO = "
+                           WS-OPERACION-POR-DEFECTO "). "
+                   END-IF
+                   ACCEPT WS-OPERACION
+                   IF WS-OPERACION = SPACE
+                       MOVE WS-OPERACION-POR-DEFECTO TO WS-OPERACION
+                   END-IF
+                   IF WS-OPERACION NOT = "1" AND NOT = "2"
+                       AND NOT = "3" AND NOT = "4"
+                       ADD 1 TO WS-OPERACION-REINTENTOS
+                       IF WS-OPERACION-REINTENTOS > WS-MAX-REINTENTOS
+                           IF IDIOMA-INGLES
+                               DISPLAY "No valid input received, "
+                                   "aborting."
+                           ELSE
+                               DISPLAY "No se ha recibido una entrada "
+                                   "valida, abortando."
+                           END-IF
+                           GO TO FINALIZAR
+                       END-IF
+                       IF IDIOMA-INGLES
+                           DISPLAY "Invalid operation."
+                       ELSE
+                           DISPLAY "Operacion no valida."
+                       END-IF
+                       GO TO OBTENER-OPERACION
+                   END-IF
+               END-IF.
+
+           RECUPERAR-CHECKPOINT.
+               IF MODO-LOTE-ACTIVO
+                   OPEN INPUT CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-STATUS = "00"
+                       READ CHECKPOINT-FILE
+                           NOT AT END
+                               MOVE CKPT-PROCESADOS
+                                   TO WS-REGISTROS-A-SALTAR
+                               MOVE CKPT-CONTADOR
+                                   TO WS-CONTADOR-NUMEROS
+                               MOVE CKPT-TOTAL
+                                   TO WS-TOTAL-RESULTADO
+                       END-READ
+                       IF WS-REGISTROS-A-SALTAR > 0
+                           DISPLAY
+                               "Checkpoint encontrado, saltando "
+                               WS-REGISTROS-A-SALTAR
+                               " numero(s) ya procesados."
+                           MOVE WS-REGISTROS-A-SALTAR
+                               TO WS-PROCESADOS-LOTE
+                           PERFORM SALTAR-NUMERO-LOTE
+                               WS-REGISTROS-A-SALTAR TIMES
+                       END-IF
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           SALTAR-NUMERO-LOTE.
+               READ NUMERO-FILE
+                   AT END
+                       CONTINUE
+               END-READ.
+               EVALUATE WS-NUMERO-FILE-STATUS
+                   WHEN "10"
+                       CONTINUE
+                   WHEN "00"
+                       PERFORM VALIDAR-NUMERO-LOTE
+                       IF WS-NUMERO-LOTE-VALIDO = "N"
+                           GO TO SALTAR-NUMERO-LOTE
+                       END-IF
+                   WHEN OTHER
+                       GO TO SALTAR-NUMERO-LOTE
+               END-EVALUATE.
+
+           GRABAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF NOT CHECKPOINT-STATUS-OK
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not open checkpoint "
+                           "file (status " WS-CHECKPOINT-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo abrir el fichero "
+                           "de checkpoint (estado "
+                           WS-CHECKPOINT-STATUS ")."
+                   END-IF
+               ELSE
+                   MOVE WS-PROCESADOS-LOTE TO CKPT-PROCESADOS
+                   MOVE WS-CONTADOR-NUMEROS TO CKPT-CONTADOR
+                   MOVE WS-TOTAL-RESULTADO TO CKPT-TOTAL
+                   WRITE CHECKPOINT-REGISTRO
+                   IF NOT CHECKPOINT-STATUS-OK
+                       IF IDIOMA-INGLES
+                           DISPLAY "Warning: could not write "
+                               "checkpoint record (status "
+                               WS-CHECKPOINT-STATUS ")."
+                       ELSE
+                           DISPLAY "Aviso: no se pudo escribir el "
+                               "registro de checkpoint (estado "
+                               WS-CHECKPOINT-STATUS ")."
+                       END-IF
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           FLUSH-FICHEROS-SALIDA.
+               CLOSE TABLA-SALIDA-FILE.
+               CLOSE EXPORT-FILE.
+               CLOSE AUDITORIA-FILE.
+               OPEN EXTEND TABLA-SALIDA-FILE.
+               IF WS-TABLA-SALIDA-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not reopen TABLA.DAT "
+                           "(status " WS-TABLA-SALIDA-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo reabrir TABLA.DAT "
+                           "(estado " WS-TABLA-SALIDA-STATUS ")."
+                   END-IF
+               END-IF.
+               OPEN EXTEND EXPORT-FILE.
+               IF WS-EXPORT-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not reopen EXPORT.CSV "
+                           "(status " WS-EXPORT-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo reabrir EXPORT.CSV "
+                           "(estado " WS-EXPORT-STATUS ")."
+                   END-IF
+               END-IF.
+               OPEN EXTEND AUDITORIA-FILE.
+               IF WS-AUDITORIA-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not reopen "
+                           "AUDITORIA.LOG (status "
+                           WS-AUDITORIA-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo reabrir "
+                           "AUDITORIA.LOG (estado "
+                           WS-AUDITORIA-STATUS ")."
+                   END-IF
+               END-IF.
+
+           ABRIR-FICHERO-NUMEROS.
+               OPEN INPUT NUMERO-FILE.
+               IF WS-NUMERO-FILE-STATUS = "00"
+                   SET MODO-LOTE-ACTIVO TO TRUE
+                   DISPLAY
+                       "Fichero NUMEROS.DAT detectado, "
+                       "procesando en modo lote."
+               END-IF.
+
+           ABRIR-FICHERO-TABLA.
+               OPEN EXTEND TABLA-SALIDA-FILE.
+               IF WS-TABLA-SALIDA-STATUS = "00"
+                   SET TABLA-SALIDA-YA-EXISTIA TO TRUE
+               ELSE
+                   OPEN OUTPUT TABLA-SALIDA-FILE
+               END-IF.
+
+           ABRIR-FICHERO-EXPORT.
+               OPEN EXTEND EXPORT-FILE.
+               IF WS-EXPORT-STATUS = "00"
+                   SET EXPORT-YA-EXISTIA TO TRUE
+               ELSE
+                   OPEN OUTPUT EXPORT-FILE
+               END-IF.
+               IF NOT EXPORT-YA-EXISTIA
+                   MOVE "NUMERO,MULTIPLICADOR,RESULTADO"
+                       TO EXPORT-REGISTRO
+                   WRITE EXPORT-REGISTRO
+               END-IF.
+
+           LEER-NUMERO-LOTE.
+               READ NUMERO-FILE
+                   AT END
+                       CONTINUE
+               END-READ.
+               EVALUATE WS-NUMERO-FILE-STATUS
+                   WHEN "10"
+                       CONTINUE
+                   WHEN "00"
+                       PERFORM VALIDAR-NUMERO-LOTE
+                       IF WS-NUMERO-LOTE-VALIDO = "N"
+                           IF IDIOMA-INGLES
+                               DISPLAY "Skipping invalid batch record: "
+                                   NUMERO-REGISTRO
+                           ELSE
+                               DISPLAY "Registro de lote invalido, "
+                                   "omitido: " NUMERO-REGISTRO
+                           END-IF
+                           GO TO LEER-NUMERO-LOTE
+                       END-IF
+                   WHEN OTHER
+                       IF IDIOMA-INGLES
+                           DISPLAY "Skipping malformed batch record "
+                               "(file status " WS-NUMERO-FILE-STATUS ")"
+                       ELSE
+                           DISPLAY "Registro de lote mal formado, "
+                               "omitido (estado fichero "
+                               WS-NUMERO-FILE-STATUS ")"
+                       END-IF
+                       GO TO LEER-NUMERO-LOTE
+               END-EVALUATE.
+
+           VALIDAR-NUMERO-LOTE.
+               MOVE "N" TO WS-NUMERO-LOTE-VALIDO.
+               IF NUMERO-REGISTRO NOT = SPACES
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(NUMERO-REGISTRO))
+                       TO WS-LOTE-LONGITUD
+                   IF WS-LOTE-LONGITUD NOT > 5
+                       IF FUNCTION TRIM(NUMERO-REGISTRO) IS NUMERIC
+                           MOVE FUNCTION TRIM(NUMERO-REGISTRO) TO NUMERO
+                           IF NUMERO NOT > WS-NUMERO-MAXIMO
+                               MOVE "S" TO WS-NUMERO-LOTE-VALIDO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
            REINICIA-PROGRAMA.
                MOVE 0 TO MULTIPLICADOR.
+               MOVE 0 TO WS-INTRODUCE-REINTENTOS.
 
            INTRODUCE-NUMERO.
-               DISPLAY "Introduce un numero. ".
-               ACCEPT NUMERO.
+               IF IDIOMA-INGLES
+                   DISPLAY "Enter a number. "
+               ELSE
+                   DISPLAY "Introduce un numero. "
+               END-IF
+               ACCEPT WS-NUMERO-ENTRADA.
+               IF WS-NUMERO-ENTRADA = SPACES
+                   ADD 1 TO WS-INTRODUCE-REINTENTOS
+                   IF WS-INTRODUCE-REINTENTOS > WS-MAX-REINTENTOS
+                       IF IDIOMA-INGLES
+                           DISPLAY "No valid input received, aborting."
+                       ELSE
+                           DISPLAY "No se ha recibido una entrada "
+                               "valida, abortando."
+                       END-IF
+                       GO TO FINALIZAR
+                   END-IF
+                   IF IDIOMA-INGLES
+                       DISPLAY "Invalid entry, enter a number."
+                   ELSE
+                       DISPLAY "Entrada no valida, introduce un numero."
+                   END-IF
+                   GO TO INTRODUCE-NUMERO
+               END-IF.
+               INSPECT WS-NUMERO-ENTRADA
+                   REPLACING LEADING SPACE BY ZERO.
+               IF WS-NUMERO-ENTRADA IS NOT NUMERIC
+                   ADD 1 TO WS-INTRODUCE-REINTENTOS
+                   IF WS-INTRODUCE-REINTENTOS > WS-MAX-REINTENTOS
+                       IF IDIOMA-INGLES
+                           DISPLAY "No valid input received, aborting."
+                       ELSE
+                           DISPLAY "No se ha recibido una entrada "
+                               "valida, abortando."
+                       END-IF
+                       GO TO FINALIZAR
+                   END-IF
+                   IF IDIOMA-INGLES
+                       DISPLAY "Invalid entry, enter a number."
+                   ELSE
+                       DISPLAY "Entrada no valida, introduce un numero."
+                   END-IF
+                   GO TO INTRODUCE-NUMERO
+               ELSE
+                   MOVE WS-NUMERO-ENTRADA TO NUMERO
+                   IF NUMERO > WS-NUMERO-MAXIMO
+                       ADD 1 TO WS-INTRODUCE-REINTENTOS
+                       IF WS-INTRODUCE-REINTENTOS > WS-MAX-REINTENTOS
+                           IF IDIOMA-INGLES
+                               DISPLAY "No valid input received, "
+                                   "aborting."
+                           ELSE
+                               DISPLAY "No se ha recibido una entrada "
+                                   "valida, abortando."
+                           END-IF
+                           GO TO FINALIZAR
+                       END-IF
+                       IF IDIOMA-INGLES
+                           DISPLAY "Number too wide for the configured "
+                               "width."
+                       ELSE
+                           DISPLAY "Numero demasiado ancho para el "
+                               "limite configurado."
+                       END-IF
+                       GO TO INTRODUCE-NUMERO
+                   END-IF
+               END-IF.
 
            MOSTRAR-TABLA.
                DISPLAY "La tabla del " NUMERO ":".
+               ADD 1 TO WS-CONTADOR-NUMEROS.
+               PERFORM GRABAR-AUDITORIA.
                PERFORM CALCULOS.
 
+           GRABAR-AUDITORIA.
+               ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+               ACCEPT AUD-HORA FROM TIME.
+               MOVE WS-OPERADOR-ID TO AUD-OPERADOR.
+               MOVE NUMERO TO AUD-NUMERO.
+               MOVE WS-LIMITE-MULTIPLICADOR TO AUD-LIMITE.
+               MOVE SPACE TO AUD-FILLER1 AUD-FILLER2 AUD-FILLER3.
+               WRITE AUDITORIA-REGISTRO.
+               IF WS-AUDITORIA-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not write to "
+                           "AUDITORIA.LOG (status "
+                           WS-AUDITORIA-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo escribir en "
+                           "AUDITORIA.LOG (estado "
+                           WS-AUDITORIA-STATUS ")."
+                   END-IF
+               END-IF.
+
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO
+               EVALUATE TRUE
+                   WHEN OP-SUMAR
+                       COMPUTE RESULTADO = NUMERO + MULTIPLICADOR
+                       MOVE RESULTADO TO WS-RESULTADO-DISPLAY
+                       DISPLAY NUMERO " + " MULTIPLICADOR " = "
+                           WS-RESULTADO-DISPLAY
+                   WHEN OP-RESTAR
+                       COMPUTE RESULTADO = NUMERO - MULTIPLICADOR
+                       MOVE RESULTADO TO WS-RESULTADO-DISPLAY
+                       DISPLAY NUMERO " - " MULTIPLICADOR " = "
+                           WS-RESULTADO-DISPLAY
+                   WHEN OP-DIVIDIR
+                       DIVIDE NUMERO BY MULTIPLICADOR
+                           GIVING RESULTADO
+                           REMAINDER WS-RESTO-DIVISION
+                       MOVE RESULTADO TO WS-RESULTADO-DISPLAY
+                       IF WS-RESTO-DIVISION NOT = 0
+                           MOVE WS-RESTO-DIVISION
+                               TO WS-RESTO-DIVISION-DISPLAY
+                           IF IDIOMA-INGLES
+                               DISPLAY NUMERO " / " MULTIPLICADOR " = "
+                                   WS-RESULTADO-DISPLAY " remainder "
+                                   WS-RESTO-DIVISION-DISPLAY
+                           ELSE
+                               DISPLAY NUMERO " / " MULTIPLICADOR " = "
+                                   WS-RESULTADO-DISPLAY " resto "
+                                   WS-RESTO-DIVISION-DISPLAY
+                           END-IF
+                       ELSE
+                           DISPLAY NUMERO " / " MULTIPLICADOR " = "
+                               WS-RESULTADO-DISPLAY
+                       END-IF
+                   WHEN OTHER
+                       COMPUTE RESULTADO = NUMERO * MULTIPLICADOR
+                       MOVE RESULTADO TO WS-RESULTADO-DISPLAY
+                       DISPLAY NUMERO " * " MULTIPLICADOR " = "
+                           WS-RESULTADO-DISPLAY
+               END-EVALUATE.
+
+               ADD RESULTADO TO WS-TOTAL-RESULTADO.
+
+               MOVE NUMERO TO TS-NUMERO.
+               MOVE MULTIPLICADOR TO TS-MULTIPLICADOR.
+               MOVE RESULTADO TO TS-RESULTADO.
+               WRITE TABLA-SALIDA-REGISTRO.
+               IF WS-TABLA-SALIDA-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not write to "
+                           "TABLA.DAT (status "
+                           WS-TABLA-SALIDA-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo escribir en "
+                           "TABLA.DAT (estado "
+                           WS-TABLA-SALIDA-STATUS ")."
+                   END-IF
+               END-IF.
+
+               MOVE RESULTADO TO WS-EXPORT-RESULTADO.
+               MOVE SPACES TO EXPORT-REGISTRO.
+               STRING NUMERO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MULTIPLICADOR DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXPORT-RESULTADO) DELIMITED BY SIZE
+                   INTO EXPORT-REGISTRO
+               END-STRING.
+               WRITE EXPORT-REGISTRO.
+               IF WS-EXPORT-STATUS NOT = "00"
+                   IF IDIOMA-INGLES
+                       DISPLAY "Warning: could not write to "
+                           "EXPORT.CSV (status " WS-EXPORT-STATUS ")."
+                   ELSE
+                       DISPLAY "Aviso: no se pudo escribir en "
+                           "EXPORT.CSV (estado " WS-EXPORT-STATUS ")."
+                   END-IF
+               END-IF.
 
-               IF MULTIPLICADOR < 10
+               IF MULTIPLICADOR < WS-LIMITE-MULTIPLICADOR
                    GO TO CALCULOS.
 
-               PERFORM INICIO.
+               IF NOT MODO-LOTE-ACTIVO
+                   PERFORM INICIO.
 
 
        END PROGRAM calculadora.
